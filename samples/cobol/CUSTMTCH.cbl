@@ -0,0 +1,232 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTMTCH
+      * AUTHOR: MIGRATION SAMPLE
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: Customer Master Duplicate Match - reads the whole
+      *          customer master file, sorts it by normalized
+      *          CUST-NAME and CUST-ZIP, and produces a suspect-
+      *          duplicate report (both CUST-IDs, balances, statuses)
+      *          for a supervisor to review before merging or
+      *          deactivating one side. CUST-ID is the only key on
+      *          CUSTOMER-FILE, so this is the only check we have
+      *          against the same customer being added twice under
+      *          two different CUST-ID values.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMTCH.
+       AUTHOR. MIGRATION-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'PROD.CUST.MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'CUSTMTCH.WORK'.
+
+           SELECT DUPLICATE-REPORT
+               ASSIGN TO 'CUSTDUP.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUST-REC REPLACING CUST-DATA BY CUSTOMER-RECORD.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-NAME                  PIC X(30).
+           05 SW-ZIP5                  PIC X(05).
+           05 SW-CUST-ID                PIC X(10).
+           05 SW-BALANCE                PIC S9(7)V99 COMP-3.
+           05 SW-STATUS                 PIC X(01).
+
+       FD  DUPLICATE-REPORT.
+       01  DUP-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC X(2).
+           88 WS-SUCCESS                VALUE '00'.
+           88 WS-EOF                    VALUE '10'.
+
+       01  WS-RPT-STATUS                PIC X(2).
+           88 WS-RPT-OK                  VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-CUSTOMERS       VALUE 'Y'.
+
+       01  WS-SORT-EOF-SWITCH            PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-SORTED-RECS     VALUE 'Y'.
+
+       01  WS-HAVE-PREV-SW               PIC X(1) VALUE 'N'.
+           88 WS-HAVE-PREV                VALUE 'Y'.
+
+       01  WS-PREV-RECORD.
+           05 WS-PREV-NAME               PIC X(30).
+           05 WS-PREV-ZIP5                PIC X(05).
+           05 WS-PREV-CUST-ID             PIC X(10).
+           05 WS-PREV-BALANCE             PIC S9(7)V99 COMP-3.
+           05 WS-PREV-STATUS              PIC X(01).
+
+       01  WS-CUSTOMER-COUNT             PIC 9(7) COMP VALUE 0.
+       01  WS-SUSPECT-COUNT              PIC 9(7) COMP VALUE 0.
+
+       01  DUP-HEADING.
+           05 FILLER                     PIC X(01) VALUE SPACE.
+           05 FILLER                     PIC X(40)
+              VALUE 'SUSPECT DUPLICATE CUSTOMER REPORT'.
+
+       01  DUP-COLUMN-HEADING.
+           05 FILLER                     PIC X(01) VALUE SPACE.
+           05 FILLER                     PIC X(10) VALUE 'CUST-ID-1'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(10) VALUE 'CUST-ID-2'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(30) VALUE 'MATCHED NAME'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(14) VALUE 'BALANCE-1'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(14) VALUE 'BALANCE-2'.
+           05 FILLER                     PIC X(06) VALUE 'ST-1'.
+           05 FILLER                     PIC X(06) VALUE 'ST-2'.
+
+       01  DUP-DETAIL-LINE.
+           05 FILLER                     PIC X(01) VALUE SPACE.
+           05 DUP-CUST-ID-1                PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DUP-CUST-ID-2                PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DUP-NAME                     PIC X(30).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DUP-BALANCE-1                PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DUP-BALANCE-2                PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DUP-STATUS-1                 PIC X(01).
+           05 FILLER                     PIC X(05) VALUE SPACES.
+           05 DUP-STATUS-2                 PIC X(01).
+
+       01  DUP-TOTAL-LINE.
+           05 FILLER                     PIC X(01) VALUE SPACE.
+           05 FILLER                     PIC X(30)
+              VALUE 'SUSPECT PAIRS FOUND:'.
+           05 DUP-TOTAL-COUNT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN OUTPUT DUPLICATE-REPORT
+           WRITE DUP-REPORT-LINE FROM DUP-HEADING
+           WRITE DUP-REPORT-LINE FROM DUP-COLUMN-HEADING
+           WRITE DUP-REPORT-LINE FROM SPACES
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-NAME SW-ZIP5
+               INPUT PROCEDURE IS 1000-EXTRACT-CUSTOMERS
+               OUTPUT PROCEDURE IS 2000-DETECT-DUPLICATES
+
+           PERFORM 3000-WRITE-SUMMARY
+           CLOSE DUPLICATE-REPORT
+           GOBACK.
+
+      * SORT INPUT PROCEDURE - reads the master file sequentially and
+      * RELEASEs one normalized work record per customer.
+       1000-EXTRACT-CUSTOMERS.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-SUCCESS
+               DISPLAY 'CUSTMTCH: FAILED TO OPEN CUSTOMER FILE'
+           ELSE
+               PERFORM 1100-READ-AND-RELEASE
+                   UNTIL WS-NO-MORE-CUSTOMERS
+               CLOSE CUSTOMER-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-AND-RELEASE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMER-COUNT
+      * CUST-NAME is free-form keyed entry, so the same person can be
+      * on file twice as "Smith, John" and "smith,  john " with no
+      * functional difference - normalize case and strip leading/
+      * trailing spacing before it becomes the sort/compare key, same
+      * as SW-ZIP5 is normalized to its 5-digit base below. There is
+      * no ordinary-verb way to upcase or trim a field, so this is the
+      * other spot in the codebase (besides CUSTAGE's date arithmetic)
+      * that reaches for an intrinsic FUNCTION.
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CUST-NAME))
+                       TO SW-NAME
+                   MOVE CUST-ZIP (1:5) TO SW-ZIP5
+                   MOVE CUST-ID       TO SW-CUST-ID
+                   MOVE CUST-BALANCE  TO SW-BALANCE
+                   MOVE CUST-STATUS   TO SW-STATUS
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      * SORT OUTPUT PROCEDURE - walks the sorted work file comparing
+      * each record to the previous one; a matching normalized
+      * name/zip with a different CUST-ID is a suspect duplicate.
+       2000-DETECT-DUPLICATES.
+           PERFORM 2100-RETURN-AND-COMPARE
+               UNTIL WS-NO-MORE-SORTED-RECS.
+       2000-EXIT.
+           EXIT.
+
+       2100-RETURN-AND-COMPARE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SWITCH
+               NOT AT END
+                   PERFORM 2200-COMPARE-TO-PREVIOUS
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+
+       2200-COMPARE-TO-PREVIOUS.
+           IF WS-HAVE-PREV
+              AND SW-NAME = WS-PREV-NAME
+              AND SW-ZIP5 = WS-PREV-ZIP5
+              AND SW-CUST-ID NOT = WS-PREV-CUST-ID
+               PERFORM 2300-WRITE-SUSPECT-LINE
+           END-IF
+
+           MOVE SW-NAME      TO WS-PREV-NAME
+           MOVE SW-ZIP5      TO WS-PREV-ZIP5
+           MOVE SW-CUST-ID   TO WS-PREV-CUST-ID
+           MOVE SW-BALANCE   TO WS-PREV-BALANCE
+           MOVE SW-STATUS    TO WS-PREV-STATUS
+           MOVE 'Y'          TO WS-HAVE-PREV-SW.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-SUSPECT-LINE.
+           MOVE WS-PREV-CUST-ID  TO DUP-CUST-ID-1
+           MOVE SW-CUST-ID       TO DUP-CUST-ID-2
+           MOVE SW-NAME          TO DUP-NAME
+           MOVE WS-PREV-BALANCE  TO DUP-BALANCE-1
+           MOVE SW-BALANCE       TO DUP-BALANCE-2
+           MOVE WS-PREV-STATUS   TO DUP-STATUS-1
+           MOVE SW-STATUS        TO DUP-STATUS-2
+
+           WRITE DUP-REPORT-LINE FROM DUP-DETAIL-LINE
+           ADD 1 TO WS-SUSPECT-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       3000-WRITE-SUMMARY.
+           WRITE DUP-REPORT-LINE FROM SPACES
+           MOVE WS-SUSPECT-COUNT TO DUP-TOTAL-COUNT
+           WRITE DUP-REPORT-LINE FROM DUP-TOTAL-LINE.
+       3000-EXIT.
+           EXIT.
