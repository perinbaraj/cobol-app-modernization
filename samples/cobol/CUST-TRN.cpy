@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK: CUST-TRN
+      * PURPOSE: Customer master transaction record layout - one
+      *          add/update/delete/inquiry request per record, as fed
+      *          to CUSTMGMT by a batch driver.
+      * USED BY: CUSTBTCH
+      ******************************************************************
+       01  CUST-TRANSACTION.
+           05 TRN-SEQUENCE-NUMBER PIC 9(8).
+           05 TRN-TRANS-TYPE      PIC X(1).
+           05 TRN-CUST-ID         PIC X(10).
+           05 TRN-CUST-DATA.
+              10 TRN-CUST-NAME    PIC X(30).
+              10 TRN-CUST-ADDR    PIC X(40).
+              10 TRN-CUST-CITY    PIC X(20).
+              10 TRN-CUST-STATE   PIC X(2).
+              10 TRN-CUST-ZIP     PIC X(10).
+              10 TRN-CUST-BAL     PIC S9(7)V99 COMP-3.
+              10 TRN-CUST-STATUS  PIC X(1).
+           05 TRN-CUST-PHONE-COUNT PIC 9(2).
+           05 TRN-CUST-PHONES OCCURS 0 TO 9 TIMES
+                 DEPENDING ON TRN-CUST-PHONE-COUNT.
+              10 TRN-PHONE-TYPE   PIC X(1).
+              10 TRN-PHONE-NUMBER PIC X(15).
