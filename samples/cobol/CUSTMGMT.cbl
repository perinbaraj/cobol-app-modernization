@@ -4,7 +4,15 @@
       * DATE-WRITTEN: 2024-01-15
       * PURPOSE: Customer Management - CRUD operations for customer
       *          master file. Sample program for migration toolkit
-      *          validation.
+      *          validation. Also supports a browse/search inquiry
+      *          mode (transaction type 'B') that returns a short
+      *          list of CUST-ID/CUST-NAME/CUST-CITY rows matching a
+      *          partial customer name or city, for callers that
+      *          don't already know the exact CUST-ID to look up.
+      *          Keyed I-O against CUSTOMER-FILE (READ/WRITE/REWRITE/
+      *          DELETE) retries with a linear backoff when another
+      *          user has the target record locked instead of failing
+      *          the transaction on the first lock hit.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTMGMT.
@@ -18,33 +26,95 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CUST-CITY WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CUSTAUDIT-FILE
+               ASSIGN TO 'CUST.AUDIT.FILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           COPY CUST-REC.
+           COPY CUST-REC REPLACING CUST-DATA BY CUSTOMER-RECORD.
+
+       FD  CUSTAUDIT-FILE.
+           COPY CUST-AUD.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC X(2).
-           88 WS-SUCCESS          VALUE '00'.
+           88 WS-SUCCESS          VALUE '00' '02'.
            88 WS-EOF              VALUE '10'.
            88 WS-NOT-FOUND        VALUE '23'.
            88 WS-DUPLICATE        VALUE '22'.
+           88 WS-FILE-BUSY        VALUE '9D' '9E'.
+           88 WS-PERMANENT-ERROR  VALUE '30' '34' '35' '37' '41'
+                                         '42' '43' '46' '47' '48' '49'.
+
+      * Retry/backoff counters for keyed I-O against CUSTOMER-FILE.
+      * WS-RETRY-DELAY-UNITS grows with each attempt (a simple linear
+      * backoff) and 9000-DELAY-WITH-BACKOFF burns that many iterations
+      * of an empty loop - there is no vendor sleep service available
+      * in this shop's runtime, so a CPU busy-wait is the established
+      * way of pacing a retry without pulling in job-scheduler delays.
+       01  WS-RETRY-COUNT        PIC 9(2) COMP VALUE 0.
+       01  WS-MAX-RETRIES        PIC 9(2) COMP VALUE 5.
+       01  WS-RETRY-DELAY-UNITS  PIC 9(7) COMP VALUE 0.
+       01  WS-BACKOFF-IX         PIC 9(7) COMP.
 
        01  WS-TRANSACTION-TYPE   PIC X(1).
            88 WS-ADD              VALUE 'A'.
            88 WS-UPDATE           VALUE 'U'.
            88 WS-DELETE           VALUE 'D'.
            88 WS-INQUIRY          VALUE 'I'.
+           88 WS-BROWSE           VALUE 'B'.
 
        01  WS-RETURN-CODE        PIC 9(4) VALUE 0.
        01  WS-ERROR-MSG          PIC X(80) VALUE SPACES.
        01  WS-TOTAL-BALANCE      PIC S9(9)V99 COMP-3 VALUE 0.
-       01  WS-DISCOUNT-RATE      PIC 9V9(4) COMP-3 VALUE 0.0500.
+       01  WS-DISCOUNT-RATE      PIC 9V9(4) COMP-3 VALUE 0.
        01  WS-DISCOUNT-AMOUNT    PIC S9(7)V99 COMP-3 VALUE 0.
 
+      * Tiered discount schedule applied in 6000-APPLY-DISCOUNT. The
+      * suspended-account rate is flat; the standard tiers escalate by
+      * balance breakpoint above the suspended threshold. Finance
+      * changes these rates a couple of times a year - only the VALUE
+      * clauses below need to change, not the COMPUTE logic.
+       01  WS-DISCOUNT-THRESHOLD PIC S9(7)V99 COMP-3 VALUE 10000.00.
+       01  WS-SUSPENDED-RATE     PIC 9V9(4) COMP-3 VALUE 0.0200.
+
+       01  WS-TIER-MIN-BALANCES.
+           05 FILLER             PIC S9(7)V99 COMP-3 VALUE 10000.01.
+           05 FILLER             PIC S9(7)V99 COMP-3 VALUE 25000.01.
+           05 FILLER             PIC S9(7)V99 COMP-3 VALUE 50000.01.
+       01  WS-TIER-MIN-TABLE REDEFINES WS-TIER-MIN-BALANCES.
+           05 WS-TIER-MIN        PIC S9(7)V99 COMP-3 OCCURS 3 TIMES.
+
+       01  WS-TIER-RATES.
+           05 FILLER             PIC 9V9(4) COMP-3 VALUE 0.0500.
+           05 FILLER             PIC 9V9(4) COMP-3 VALUE 0.0750.
+           05 FILLER             PIC 9V9(4) COMP-3 VALUE 0.1000.
+       01  WS-TIER-RATE-TABLE REDEFINES WS-TIER-RATES.
+           05 WS-TIER-RATE       PIC 9V9(4) COMP-3 OCCURS 3 TIMES.
+
+       01  WS-TIER-SUB           PIC 9(3) COMP.
+
+       01  WS-AUDIT-STATUS       PIC X(2).
+           88 WS-AUDIT-OK          VALUE '00'.
+
+       01  WS-BEFORE-IMAGE       PIC X(295) VALUE SPACES.
+       01  WS-AFTER-IMAGE        PIC X(295) VALUE SPACES.
+       01  WS-AUDIT-DATE         PIC 9(8).
+       01  WS-AUDIT-TIME         PIC 9(6).
+       01  WS-PHONE-IX           PIC 9(3) COMP.
+
+       01  WS-SEARCH-LEN         PIC 9(3) COMP.
+       01  WS-SEARCH-MAX-LEN     PIC 9(3) COMP.
+       01  WS-BROWSE-DONE-SW     PIC X(1) VALUE 'N'.
+           88 WS-BROWSE-DONE       VALUE 'Y'.
+
        LINKAGE SECTION.
        01  LS-REQUEST.
            05 LS-TRANS-TYPE      PIC X(1).
@@ -57,102 +127,356 @@
               10 LS-CUST-ZIP     PIC X(10).
               10 LS-CUST-BAL     PIC S9(7)V99 COMP-3.
               10 LS-CUST-STATUS  PIC X(1).
+           05 LS-CUST-PHONE-COUNT PIC 9(2).
+           05 LS-CUST-PHONES OCCURS 0 TO 9 TIMES
+                 DEPENDING ON LS-CUST-PHONE-COUNT.
+              10 LS-PHONE-TYPE   PIC X(1).
+              10 LS-PHONE-NUMBER PIC X(15).
 
-       PROCEDURE DIVISION USING LS-REQUEST.
+       01  LS-RETURN-CODE        PIC 9(4).
+       01  LS-ERROR-MSG          PIC X(80).
+
+      * Browse/search request and response - only populated by callers
+      * that drive transaction type 'B'. Declared OPTIONAL so existing
+      * callers (CUSTBTCH) that never use browse mode can keep calling
+      * this program with their original three arguments.
+       01  LS-BROWSE-REQUEST.
+           05 LS-SEARCH-TYPE     PIC X(1).
+              88 LS-SEARCH-BY-NAME VALUE 'N'.
+              88 LS-SEARCH-BY-CITY VALUE 'C'.
+           05 LS-SEARCH-VALUE    PIC X(30).
+
+       01  LS-BROWSE-RESPONSE.
+           05 LS-BROWSE-COUNT    PIC 9(3).
+           05 LS-BROWSE-ROWS OCCURS 0 TO 20 TIMES
+                 DEPENDING ON LS-BROWSE-COUNT.
+              10 LS-BROWSE-CUST-ID   PIC X(10).
+              10 LS-BROWSE-CUST-NAME PIC X(30).
+              10 LS-BROWSE-CUST-CITY PIC X(20).
+
+       PROCEDURE DIVISION USING LS-REQUEST
+                                 LS-RETURN-CODE
+                                 LS-ERROR-MSG
+                                 OPTIONAL LS-BROWSE-REQUEST
+                                 OPTIONAL LS-BROWSE-RESPONSE.
 
        0000-MAIN.
+           MOVE 0      TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MSG
+
            OPEN I-O CUSTOMER-FILE
            IF NOT WS-SUCCESS
                MOVE 'FAILED TO OPEN CUSTOMER FILE' TO WS-ERROR-MSG
                MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+               MOVE WS-ERROR-MSG   TO LS-ERROR-MSG
                GOBACK
            END-IF
 
            MOVE LS-TRANS-TYPE TO WS-TRANSACTION-TYPE
 
+      * Only the ADD/UPDATE/DELETE paths ever write an audit record
+      * (7000-WRITE-AUDIT-RECORD) - a plain INQUIRE or BROWSE has no
+      * business failing outright because CUSTAUDIT-FILE happens to be
+      * locked by an unrelated update in another CUSTMGMT invocation.
+           IF WS-ADD OR WS-UPDATE OR WS-DELETE
+               OPEN EXTEND CUSTAUDIT-FILE
+               IF WS-AUDIT-STATUS = '35'
+                   OPEN OUTPUT CUSTAUDIT-FILE
+               END-IF
+               IF NOT WS-AUDIT-OK
+                   MOVE 'FAILED TO OPEN AUDIT FILE' TO WS-ERROR-MSG
+                   MOVE 9998 TO WS-RETURN-CODE
+                   MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+                   MOVE WS-ERROR-MSG   TO LS-ERROR-MSG
+                   CLOSE CUSTOMER-FILE
+                   GOBACK
+               END-IF
+           END-IF
+
            EVALUATE TRUE
                WHEN WS-ADD
-                   PERFORM 1000-ADD-CUSTOMER
+                   PERFORM 1000-ADD-CUSTOMER THRU 1000-EXIT
                WHEN WS-UPDATE
-                   PERFORM 2000-UPDATE-CUSTOMER
+                   PERFORM 2000-UPDATE-CUSTOMER THRU 2000-EXIT
                WHEN WS-DELETE
-                   PERFORM 3000-DELETE-CUSTOMER
+                   PERFORM 3000-DELETE-CUSTOMER THRU 3000-EXIT
                WHEN WS-INQUIRY
-                   PERFORM 4000-INQUIRE-CUSTOMER
+                   PERFORM 4000-INQUIRE-CUSTOMER THRU 4000-EXIT
+               WHEN WS-BROWSE
+                   PERFORM 8000-BROWSE-CUSTOMERS THRU 8000-EXIT
                WHEN OTHER
                    MOVE 'INVALID TRANSACTION TYPE' TO WS-ERROR-MSG
                    MOVE 1001 TO WS-RETURN-CODE
            END-EVALUATE
 
            CLOSE CUSTOMER-FILE
+           IF WS-ADD OR WS-UPDATE OR WS-DELETE
+               CLOSE CUSTAUDIT-FILE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           MOVE WS-ERROR-MSG   TO LS-ERROR-MSG
            GOBACK.
 
        1000-ADD-CUSTOMER.
            MOVE LS-CUST-ID TO CUST-ID
-           READ CUSTOMER-FILE
-               INVALID KEY CONTINUE
-               NOT INVALID KEY
-                   MOVE 'CUSTOMER ALREADY EXISTS' TO WS-ERROR-MSG
-                   MOVE 1002 TO WS-RETURN-CODE
+           PERFORM 1010-READ-FOR-ADD-CHECK
+           IF WS-SUCCESS
+               MOVE 'CUSTOMER ALREADY EXISTS' TO WS-ERROR-MSG
+               MOVE 1002 TO WS-RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-NOT-FOUND
+                   CONTINUE
+               WHEN WS-FILE-BUSY
+                   MOVE 'ADD CHECK FAILED - LOCKED' TO WS-ERROR-MSG
+                   MOVE 1006 TO WS-RETURN-CODE
                    GO TO 1000-EXIT
-           END-READ
+               WHEN WS-PERMANENT-ERROR
+                   MOVE 'ADD CHECK FAILED - PERM ERROR' TO WS-ERROR-MSG
+                   MOVE 1007 TO WS-RETURN-CODE
+                   GO TO 1000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
 
            PERFORM 5000-POPULATE-RECORD
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 1000-EXIT
+           END-IF
            PERFORM 6000-APPLY-DISCOUNT
 
-           WRITE CUSTOMER-RECORD
+           PERFORM 1050-WRITE-WITH-RETRY
            IF NOT WS-SUCCESS
-               MOVE 'WRITE FAILED' TO WS-ERROR-MSG
-               MOVE 1003 TO WS-RETURN-CODE
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'WRITE FAILED - LOCKED' TO WS-ERROR-MSG
+                       MOVE 1004 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'WRITE FAILED - PERM ERROR' TO WS-ERROR-MSG
+                       MOVE 1005 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'WRITE FAILED' TO WS-ERROR-MSG
+                       MOVE 1003 TO WS-RETURN-CODE
+               END-EVALUATE
            END-IF.
        1000-EXIT.
            EXIT.
 
-       2000-UPDATE-CUSTOMER.
-           MOVE LS-CUST-ID TO CUST-ID
+       1010-READ-FOR-ADD-CHECK.
+           MOVE 0 TO WS-RETRY-COUNT
            READ CUSTOMER-FILE
-               INVALID KEY
-                   MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
-                   MOVE 2001 TO WS-RETURN-CODE
-                   GO TO 2000-EXIT
+               INVALID KEY CONTINUE
            END-READ
+           PERFORM 1015-RETRY-READ-FOR-ADD-CHECK
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       1010-EXIT.
+           EXIT.
+
+       1015-RETRY-READ-FOR-ADD-CHECK.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+       1015-EXIT.
+           EXIT.
+
+       1050-WRITE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           WRITE CUSTOMER-RECORD
+           PERFORM 1055-RETRY-WRITE
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       1050-EXIT.
+           EXIT.
+
+       1055-RETRY-WRITE.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           WRITE CUSTOMER-RECORD.
+       1055-EXIT.
+           EXIT.
+
+       2000-UPDATE-CUSTOMER.
+           MOVE LS-CUST-ID TO CUST-ID
+           PERFORM 2010-READ-WITH-RETRY
+           IF NOT WS-SUCCESS
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'CUSTOMER RECORD LOCKED' TO WS-ERROR-MSG
+                       MOVE 2004 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'PERMANENT ERROR ON READ' TO WS-ERROR-MSG
+                       MOVE 2005 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
+                       MOVE 2001 TO WS-RETURN-CODE
+               END-EVALUATE
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE CUSTOMER-RECORD TO WS-BEFORE-IMAGE
 
            PERFORM 5000-POPULATE-RECORD
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 2000-EXIT
+           END-IF
            PERFORM 6000-APPLY-DISCOUNT
 
-           REWRITE CUSTOMER-RECORD
+           PERFORM 2050-REWRITE-WITH-RETRY
            IF NOT WS-SUCCESS
-               MOVE 'REWRITE FAILED' TO WS-ERROR-MSG
-               MOVE 2002 TO WS-RETURN-CODE
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'REWRITE FAILED - LOCKED' TO WS-ERROR-MSG
+                       MOVE 2006 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'REWRITE FAILED - PERM ERR' TO WS-ERROR-MSG
+                       MOVE 2007 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'REWRITE FAILED' TO WS-ERROR-MSG
+                       MOVE 2002 TO WS-RETURN-CODE
+               END-EVALUATE
+           ELSE
+               MOVE CUSTOMER-RECORD TO WS-AFTER-IMAGE
+               PERFORM 7000-WRITE-AUDIT-RECORD
            END-IF.
        2000-EXIT.
            EXIT.
 
-       3000-DELETE-CUSTOMER.
-           MOVE LS-CUST-ID TO CUST-ID
+       2010-READ-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
            READ CUSTOMER-FILE
-               INVALID KEY
-                   MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
-                   MOVE 3001 TO WS-RETURN-CODE
-                   GO TO 3000-EXIT
+               INVALID KEY CONTINUE
            END-READ
+           PERFORM 2015-RETRY-READ
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       2010-EXIT.
+           EXIT.
 
-           DELETE CUSTOMER-FILE
+       2015-RETRY-READ.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+       2015-EXIT.
+           EXIT.
+
+       2050-REWRITE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           REWRITE CUSTOMER-RECORD
+           PERFORM 2055-RETRY-REWRITE
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       2050-EXIT.
+           EXIT.
+
+       2055-RETRY-REWRITE.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           REWRITE CUSTOMER-RECORD.
+       2055-EXIT.
+           EXIT.
+
+       3000-DELETE-CUSTOMER.
+           MOVE LS-CUST-ID TO CUST-ID
+           PERFORM 3010-READ-WITH-RETRY
            IF NOT WS-SUCCESS
-               MOVE 'DELETE FAILED' TO WS-ERROR-MSG
-               MOVE 3002 TO WS-RETURN-CODE
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'CUSTOMER RECORD LOCKED' TO WS-ERROR-MSG
+                       MOVE 3004 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'PERMANENT ERROR ON READ' TO WS-ERROR-MSG
+                       MOVE 3005 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
+                       MOVE 3001 TO WS-RETURN-CODE
+               END-EVALUATE
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE CUSTOMER-RECORD TO WS-BEFORE-IMAGE
+
+           PERFORM 3050-DELETE-WITH-RETRY
+           IF NOT WS-SUCCESS
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'DELETE FAILED - LOCKED' TO WS-ERROR-MSG
+                       MOVE 3006 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'DELETE FAILED - PERM ERROR' TO WS-ERROR-MSG
+                       MOVE 3007 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'DELETE FAILED' TO WS-ERROR-MSG
+                       MOVE 3002 TO WS-RETURN-CODE
+               END-EVALUATE
+           ELSE
+               MOVE SPACES TO WS-AFTER-IMAGE
+               PERFORM 7000-WRITE-AUDIT-RECORD
            END-IF.
        3000-EXIT.
            EXIT.
 
-       4000-INQUIRE-CUSTOMER.
-           MOVE LS-CUST-ID TO CUST-ID
+       3010-READ-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
            READ CUSTOMER-FILE
-               INVALID KEY
-                   MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
-                   MOVE 4001 TO WS-RETURN-CODE
-                   GO TO 4000-EXIT
+               INVALID KEY CONTINUE
            END-READ
+           PERFORM 3015-RETRY-READ
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       3010-EXIT.
+           EXIT.
+
+       3015-RETRY-READ.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+       3015-EXIT.
+           EXIT.
+
+       3050-DELETE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           DELETE CUSTOMER-FILE
+           PERFORM 3055-RETRY-DELETE
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       3050-EXIT.
+           EXIT.
+
+       3055-RETRY-DELETE.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           DELETE CUSTOMER-FILE.
+       3055-EXIT.
+           EXIT.
+
+       4000-INQUIRE-CUSTOMER.
+           MOVE LS-CUST-ID TO CUST-ID
+           PERFORM 4010-READ-WITH-RETRY
+           IF NOT WS-SUCCESS
+               EVALUATE TRUE
+                   WHEN WS-FILE-BUSY
+                       MOVE 'CUSTOMER RECORD LOCKED' TO WS-ERROR-MSG
+                       MOVE 4004 TO WS-RETURN-CODE
+                   WHEN WS-PERMANENT-ERROR
+                       MOVE 'PERMANENT ERROR ON READ' TO WS-ERROR-MSG
+                       MOVE 4005 TO WS-RETURN-CODE
+                   WHEN OTHER
+                       MOVE 'CUSTOMER NOT FOUND' TO WS-ERROR-MSG
+                       MOVE 4001 TO WS-RETURN-CODE
+               END-EVALUATE
+               GO TO 4000-EXIT
+           END-IF
 
            MOVE CUST-NAME     TO LS-CUST-NAME
            MOVE CUST-ADDR     TO LS-CUST-ADDR
@@ -160,10 +484,43 @@
            MOVE CUST-STATE    TO LS-CUST-STATE
            MOVE CUST-ZIP      TO LS-CUST-ZIP
            MOVE CUST-BALANCE  TO LS-CUST-BAL
-           MOVE CUST-STATUS   TO LS-CUST-STATUS.
+           MOVE CUST-STATUS   TO LS-CUST-STATUS
+
+           MOVE CUST-PHONE-COUNT TO LS-CUST-PHONE-COUNT
+           PERFORM 4100-RETURN-ONE-PHONE
+               VARYING WS-PHONE-IX FROM 1 BY 1
+               UNTIL WS-PHONE-IX > CUST-PHONE-COUNT.
        4000-EXIT.
            EXIT.
 
+       4010-READ-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           PERFORM 4015-RETRY-READ
+               UNTIL NOT WS-FILE-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+       4010-EXIT.
+           EXIT.
+
+       4015-RETRY-READ.
+           ADD 1 TO WS-RETRY-COUNT
+           PERFORM 9000-DELAY-WITH-BACKOFF
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+       4015-EXIT.
+           EXIT.
+
+       4100-RETURN-ONE-PHONE.
+           MOVE PHONE-TYPE (WS-PHONE-IX)
+               TO LS-PHONE-TYPE (WS-PHONE-IX)
+           MOVE PHONE-NUMBER (WS-PHONE-IX)
+               TO LS-PHONE-NUMBER (WS-PHONE-IX).
+       4100-EXIT.
+           EXIT.
+
        5000-POPULATE-RECORD.
            MOVE LS-CUST-NAME    TO CUST-NAME
            MOVE LS-CUST-ADDR    TO CUST-ADDR
@@ -173,12 +530,34 @@
            MOVE LS-CUST-BAL     TO CUST-BALANCE
            MOVE LS-CUST-STATUS  TO CUST-STATUS
 
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           MOVE WS-AUDIT-DATE   TO CUST-LAST-UPDATE
+
+           MOVE LS-CUST-PHONE-COUNT TO CUST-PHONE-COUNT
+           PERFORM 5100-COPY-ONE-PHONE
+               VARYING WS-PHONE-IX FROM 1 BY 1
+               UNTIL WS-PHONE-IX > CUST-PHONE-COUNT
+
            CALL 'CUSTVAL' USING CUSTOMER-RECORD
                                 WS-RETURN-CODE
                                 WS-ERROR-MSG.
 
+       5100-COPY-ONE-PHONE.
+           MOVE LS-PHONE-TYPE (WS-PHONE-IX)
+               TO PHONE-TYPE (WS-PHONE-IX)
+           MOVE LS-PHONE-NUMBER (WS-PHONE-IX)
+               TO PHONE-NUMBER (WS-PHONE-IX).
+       5100-EXIT.
+           EXIT.
+
        6000-APPLY-DISCOUNT.
-           IF CUST-BALANCE > 10000.00
+           IF CUST-BALANCE > WS-DISCOUNT-THRESHOLD
+               IF CUST-SUSPENDED
+                   MOVE WS-SUSPENDED-RATE TO WS-DISCOUNT-RATE
+               ELSE
+                   PERFORM 6200-FIND-DISCOUNT-TIER
+               END-IF
+
                COMPUTE WS-DISCOUNT-AMOUNT =
                    CUST-BALANCE * WS-DISCOUNT-RATE
                SUBTRACT WS-DISCOUNT-AMOUNT FROM CUST-BALANCE
@@ -187,3 +566,194 @@
                        MOVE 6001 TO WS-RETURN-CODE
                END-SUBTRACT
            END-IF.
+       6000-EXIT.
+           EXIT.
+
+      * Scans the tiers in ascending balance-breakpoint order and
+      * keeps the last (highest) tier the balance qualifies for.
+       6200-FIND-DISCOUNT-TIER.
+           MOVE WS-TIER-RATE (1) TO WS-DISCOUNT-RATE
+           PERFORM 6210-CHECK-TIER
+               VARYING WS-TIER-SUB FROM 1 BY 1
+               UNTIL WS-TIER-SUB > 3.
+       6200-EXIT.
+           EXIT.
+
+       6210-CHECK-TIER.
+           IF CUST-BALANCE >= WS-TIER-MIN (WS-TIER-SUB)
+               MOVE WS-TIER-RATE (WS-TIER-SUB) TO WS-DISCOUNT-RATE
+           END-IF.
+       6210-EXIT.
+           EXIT.
+
+       7000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE WS-AUDIT-DATE      TO AUD-TIMESTAMP (1:8)
+           MOVE WS-AUDIT-TIME      TO AUD-TIMESTAMP (9:6)
+           MOVE WS-TRANSACTION-TYPE TO AUD-TRANS-TYPE
+           MOVE CUST-ID            TO AUD-CUST-ID
+           MOVE WS-BEFORE-IMAGE    TO AUD-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE     TO AUD-AFTER-IMAGE
+
+           WRITE CUST-AUDIT-RECORD.
+       7000-EXIT.
+           EXIT.
+
+      * Browse/search inquiry - START positions CUSTOMER-FILE on the
+      * requested alternate key (name or city) at the first record
+      * whose key is >= the search value, then reads forward
+      * collecting every record whose key still carries that prefix.
+      * Records come back in ascending key order, so the first record
+      * that no longer matches the prefix means no later record will
+      * either, and the scan can stop there instead of reading to EOF.
+       8000-BROWSE-CUSTOMERS.
+      * LS-BROWSE-REQUEST/LS-BROWSE-RESPONSE are OPTIONAL so CUSTBTCH's
+      * older 3-argument CALL keeps working - a transaction type of 'B'
+      * with neither group actually passed has nothing to search with
+      * or return into, so reject it here instead of touching either
+      * group below.
+           IF LS-BROWSE-REQUEST OMITTED OR LS-BROWSE-RESPONSE OMITTED
+               MOVE 'BROWSE REQUIRES SEARCH ARGUMENTS' TO WS-ERROR-MSG
+               MOVE 8002 TO WS-RETURN-CODE
+               GO TO 8000-EXIT
+           END-IF
+
+           MOVE 0   TO LS-BROWSE-COUNT
+           MOVE 'N' TO WS-BROWSE-DONE-SW
+
+           EVALUATE TRUE
+               WHEN LS-SEARCH-BY-NAME
+                   PERFORM 8100-BROWSE-BY-NAME THRU 8100-EXIT
+               WHEN LS-SEARCH-BY-CITY
+                   PERFORM 8200-BROWSE-BY-CITY THRU 8200-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID SEARCH TYPE' TO WS-ERROR-MSG
+                   MOVE 8001 TO WS-RETURN-CODE
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+
+       8100-BROWSE-BY-NAME.
+           MOVE 30 TO WS-SEARCH-MAX-LEN
+           PERFORM 8050-COMPUTE-SEARCH-LEN
+           IF WS-SEARCH-LEN = 0
+               MOVE 'SEARCH VALUE REQUIRED' TO WS-ERROR-MSG
+               MOVE 8002 TO WS-RETURN-CODE
+               GO TO 8100-EXIT
+           END-IF
+
+           MOVE SPACES TO CUST-NAME
+           MOVE LS-SEARCH-VALUE (1:WS-SEARCH-LEN)
+               TO CUST-NAME (1:WS-SEARCH-LEN)
+
+           START CUSTOMER-FILE KEY IS >= CUST-NAME
+           IF NOT WS-SUCCESS
+               MOVE 'NO MATCHING CUSTOMERS FOUND' TO WS-ERROR-MSG
+               MOVE 8003 TO WS-RETURN-CODE
+               GO TO 8100-EXIT
+           END-IF
+
+           PERFORM 8110-COLLECT-NAME-MATCH
+               UNTIL WS-EOF
+                  OR WS-BROWSE-DONE
+                  OR LS-BROWSE-COUNT >= 20.
+       8100-EXIT.
+           EXIT.
+
+       8110-COLLECT-NAME-MATCH.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END
+                   IF CUST-NAME (1:WS-SEARCH-LEN) =
+                      LS-SEARCH-VALUE (1:WS-SEARCH-LEN)
+                       PERFORM 8300-ADD-BROWSE-ROW
+                   ELSE
+                       MOVE 'Y' TO WS-BROWSE-DONE-SW
+                   END-IF
+           END-READ.
+       8110-EXIT.
+           EXIT.
+
+       8200-BROWSE-BY-CITY.
+           MOVE 20 TO WS-SEARCH-MAX-LEN
+           PERFORM 8050-COMPUTE-SEARCH-LEN
+           IF WS-SEARCH-LEN = 0
+               MOVE 'SEARCH VALUE REQUIRED' TO WS-ERROR-MSG
+               MOVE 8002 TO WS-RETURN-CODE
+               GO TO 8200-EXIT
+           END-IF
+
+           MOVE SPACES TO CUST-CITY
+           MOVE LS-SEARCH-VALUE (1:WS-SEARCH-LEN)
+               TO CUST-CITY (1:WS-SEARCH-LEN)
+
+           START CUSTOMER-FILE KEY IS >= CUST-CITY
+           IF NOT WS-SUCCESS
+               MOVE 'NO MATCHING CUSTOMERS FOUND' TO WS-ERROR-MSG
+               MOVE 8003 TO WS-RETURN-CODE
+               GO TO 8200-EXIT
+           END-IF
+
+           PERFORM 8210-COLLECT-CITY-MATCH
+               UNTIL WS-EOF
+                  OR WS-BROWSE-DONE
+                  OR LS-BROWSE-COUNT >= 20.
+       8200-EXIT.
+           EXIT.
+
+       8210-COLLECT-CITY-MATCH.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END
+                   IF CUST-CITY (1:WS-SEARCH-LEN) =
+                      LS-SEARCH-VALUE (1:WS-SEARCH-LEN)
+                       PERFORM 8300-ADD-BROWSE-ROW
+                   ELSE
+                       MOVE 'Y' TO WS-BROWSE-DONE-SW
+                   END-IF
+           END-READ.
+       8210-EXIT.
+           EXIT.
+
+       8300-ADD-BROWSE-ROW.
+           ADD 1 TO LS-BROWSE-COUNT
+           MOVE CUST-ID   TO LS-BROWSE-CUST-ID (LS-BROWSE-COUNT)
+           MOVE CUST-NAME TO LS-BROWSE-CUST-NAME (LS-BROWSE-COUNT)
+           MOVE CUST-CITY TO LS-BROWSE-CUST-CITY (LS-BROWSE-COUNT).
+       8300-EXIT.
+           EXIT.
+
+      * Trims trailing spaces from LS-SEARCH-VALUE to find the actual
+      * prefix length the caller typed, up to WS-SEARCH-MAX-LEN (the
+      * width of the key field being searched).
+       8050-COMPUTE-SEARCH-LEN.
+           PERFORM 8055-TRIM-TRAILING-SPACE
+               VARYING WS-SEARCH-LEN FROM WS-SEARCH-MAX-LEN BY -1
+               UNTIL WS-SEARCH-LEN = 0
+                  OR LS-SEARCH-VALUE (WS-SEARCH-LEN:1) NOT = SPACE.
+       8050-EXIT.
+           EXIT.
+
+       8055-TRIM-TRAILING-SPACE.
+           CONTINUE.
+       8055-EXIT.
+           EXIT.
+
+      * Linear backoff - each successive retry burns more iterations
+      * of this empty loop before the calling paragraph tries its
+      * READ/WRITE/REWRITE/DELETE again, so repeated lock contention
+      * backs off instead of hammering the record at a constant rate.
+       9000-DELAY-WITH-BACKOFF.
+           COMPUTE WS-RETRY-DELAY-UNITS = WS-RETRY-COUNT * 2000
+           PERFORM 9010-SPIN-ONE-UNIT
+               VARYING WS-BACKOFF-IX FROM 1 BY 1
+               UNTIL WS-BACKOFF-IX > WS-RETRY-DELAY-UNITS.
+       9000-EXIT.
+           EXIT.
+
+       9010-SPIN-ONE-UNIT.
+           CONTINUE.
+       9010-EXIT.
+           EXIT.
