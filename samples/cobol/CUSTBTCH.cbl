@@ -0,0 +1,310 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTBTCH
+      * AUTHOR: MIGRATION SAMPLE
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: Customer Master Batch Transaction Driver - reads a
+      *          sequential file of add/update/delete/inquiry
+      *          transactions, calls CUSTMGMT once per transaction,
+      *          logs the WS-RETURN-CODE/WS-ERROR-MSG from each call
+      *          to a control report, and writes a restart checkpoint
+      *          every WS-CHECKPOINT-INTERVAL records so a job that
+      *          abends partway through a large file can be restarted
+      *          from the checkpoint instead of reprocessing
+      *          transactions that already applied.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBTCH.
+       AUTHOR. MIGRATION-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'CUST.TRANS.FILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CUST.TRANS.CKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROL-REPORT
+               ASSIGN TO 'CUST.TRANS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY CUST-TRN.
+
+       FD  CHECKPOINT-FILE.
+           COPY CUST-CHK.
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS             PIC X(2).
+           88 WS-TRANS-OK              VALUE '00'.
+           88 WS-TRANS-EOF             VALUE '10'.
+
+       01  WS-CKPT-STATUS              PIC X(2).
+           88 WS-CKPT-OK               VALUE '00'.
+           88 WS-CKPT-NOT-FOUND        VALUE '35'.
+
+       01  WS-RPT-STATUS               PIC X(2).
+           88 WS-RPT-OK                VALUE '00'.
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-TRANSACTIONS  VALUE 'Y'.
+
+       01  WS-CKPT-EOF-SWITCH          PIC X(1) VALUE 'N'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) COMP VALUE 100.
+       01  WS-RESTART-SEQUENCE         PIC 9(8) VALUE 0.
+
+       01  WS-READ-COUNT               PIC 9(8) COMP VALUE 0.
+       01  WS-APPLIED-COUNT            PIC 9(8) COMP VALUE 0.
+       01  WS-SKIPPED-COUNT            PIC 9(8) COMP VALUE 0.
+       01  WS-ERROR-COUNT              PIC 9(8) COMP VALUE 0.
+       01  WS-SINCE-CHECKPOINT         PIC 9(8) COMP VALUE 0.
+
+       01  WS-TODAY                    PIC 9(8).
+       01  WS-NOW                      PIC 9(6).
+
+      * Mirrors CUSTMGMT's LINKAGE SECTION LS-REQUEST/LS-RETURN-CODE/
+      * LS-ERROR-MSG shape so this driver can CALL it per transaction.
+       01  WS-CM-REQUEST.
+           05 WS-CM-TRANS-TYPE         PIC X(1).
+           05 WS-CM-CUST-ID            PIC X(10).
+           05 WS-CM-CUST-DATA.
+              10 WS-CM-CUST-NAME       PIC X(30).
+              10 WS-CM-CUST-ADDR       PIC X(40).
+              10 WS-CM-CUST-CITY       PIC X(20).
+              10 WS-CM-CUST-STATE      PIC X(2).
+              10 WS-CM-CUST-ZIP        PIC X(10).
+              10 WS-CM-CUST-BAL        PIC S9(7)V99 COMP-3.
+              10 WS-CM-CUST-STATUS     PIC X(1).
+           05 WS-CM-CUST-PHONE-COUNT   PIC 9(2).
+           05 WS-CM-CUST-PHONES OCCURS 0 TO 9 TIMES
+                 DEPENDING ON WS-CM-CUST-PHONE-COUNT.
+              10 WS-CM-PHONE-TYPE      PIC X(1).
+              10 WS-CM-PHONE-NUMBER    PIC X(15).
+
+       01  WS-CM-RETURN-CODE           PIC 9(4).
+       01  WS-CM-ERROR-MSG             PIC X(80).
+
+       01  WS-PHONE-IX                 PIC 9(3) COMP.
+
+       01  CTL-HEADING-1.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(30)
+              VALUE 'CUSTOMER BATCH TRANSACTION LOG'.
+
+       01  CTL-HEADING-2.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(07) VALUE 'SEQ-NO'.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'CUST-ID'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(04) VALUE 'TYPE'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE 'RETCD'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(40) VALUE 'MESSAGE'.
+
+       01  CTL-DETAIL-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CTL-SEQ-NO                PIC 9(8).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CTL-CUST-ID                PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CTL-TRANS-TYPE             PIC X(04).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CTL-RETURN-CODE            PIC 9(4).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CTL-MESSAGE                PIC X(40).
+
+       01  CTL-SUMMARY-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CTL-SUM-LABEL              PIC X(30).
+           05 CTL-SUM-COUNT              PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-NO-MORE-TRANSACTIONS
+
+           PERFORM 2400-WRITE-CHECKPOINT
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+
+           PERFORM 1100-READ-CHECKPOINT
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY 'CUSTBTCH: FAILED TO OPEN TRANSACTION FILE'
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           OPEN OUTPUT CONTROL-REPORT
+           WRITE CONTROL-LINE FROM CTL-HEADING-1
+           WRITE CONTROL-LINE FROM CTL-HEADING-2
+           WRITE CONTROL-LINE FROM SPACES
+
+           PERFORM 2100-READ-TRANSACTION.
+       1000-EXIT.
+           EXIT.
+
+      * Replays any prior checkpoint file to find the sequence number
+      * of the last transaction successfully applied. The file is
+      * reopened EXTEND (not OUTPUT) back in 1000-INITIALIZE so this
+      * run's checkpoints are appended after the ones just read here -
+      * truncating it up front would leave a job that abends before
+      * its first new checkpoint write with no restart point at all.
+       1100-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-SEQUENCE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               PERFORM 1110-READ-CHECKPOINT-REC
+                   UNTIL WS-CKPT-EOF-SWITCH = 'Y'
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+               NOT AT END
+                   MOVE CHK-LAST-SEQUENCE TO WS-RESTART-SEQUENCE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TRN-SEQUENCE-NUMBER <= WS-RESTART-SEQUENCE
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM 2200-APPLY-TRANSACTION
+               PERFORM 2300-WRITE-CONTROL-LINE
+               ADD 1 TO WS-SINCE-CHECKPOINT
+               IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2400-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-APPLY-TRANSACTION.
+           MOVE TRN-TRANS-TYPE   TO WS-CM-TRANS-TYPE
+           MOVE TRN-CUST-ID      TO WS-CM-CUST-ID
+           MOVE TRN-CUST-NAME    TO WS-CM-CUST-NAME
+           MOVE TRN-CUST-ADDR    TO WS-CM-CUST-ADDR
+           MOVE TRN-CUST-CITY    TO WS-CM-CUST-CITY
+           MOVE TRN-CUST-STATE   TO WS-CM-CUST-STATE
+           MOVE TRN-CUST-ZIP     TO WS-CM-CUST-ZIP
+           MOVE TRN-CUST-BAL     TO WS-CM-CUST-BAL
+           MOVE TRN-CUST-STATUS  TO WS-CM-CUST-STATUS
+           MOVE TRN-CUST-PHONE-COUNT TO WS-CM-CUST-PHONE-COUNT
+           PERFORM 2210-COPY-ONE-PHONE
+               VARYING WS-PHONE-IX FROM 1 BY 1
+               UNTIL WS-PHONE-IX > TRN-CUST-PHONE-COUNT
+           MOVE 0                TO WS-CM-RETURN-CODE
+           MOVE SPACES           TO WS-CM-ERROR-MSG
+
+           CALL 'CUSTMGMT' USING WS-CM-REQUEST
+                                 WS-CM-RETURN-CODE
+                                 WS-CM-ERROR-MSG
+
+           IF WS-CM-RETURN-CODE = 0
+               ADD 1 TO WS-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-COPY-ONE-PHONE.
+           MOVE TRN-PHONE-TYPE (WS-PHONE-IX)
+               TO WS-CM-PHONE-TYPE (WS-PHONE-IX)
+           MOVE TRN-PHONE-NUMBER (WS-PHONE-IX)
+               TO WS-CM-PHONE-NUMBER (WS-PHONE-IX).
+       2210-EXIT.
+           EXIT.
+
+       2300-WRITE-CONTROL-LINE.
+           MOVE TRN-SEQUENCE-NUMBER TO CTL-SEQ-NO
+           MOVE TRN-CUST-ID         TO CTL-CUST-ID
+           MOVE TRN-TRANS-TYPE      TO CTL-TRANS-TYPE
+           MOVE WS-CM-RETURN-CODE   TO CTL-RETURN-CODE
+           MOVE WS-CM-ERROR-MSG     TO CTL-MESSAGE
+           WRITE CONTROL-LINE FROM CTL-DETAIL-LINE.
+       2300-EXIT.
+           EXIT.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE TRN-SEQUENCE-NUMBER TO CHK-LAST-SEQUENCE
+           MOVE WS-APPLIED-COUNT    TO CHK-RECORDS-APPLIED
+           MOVE WS-TODAY            TO CHK-TIMESTAMP (1:8)
+           MOVE WS-NOW              TO CHK-TIMESTAMP (9:6)
+           WRITE CUST-CHECKPOINT
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+       2400-EXIT.
+           EXIT.
+
+       3000-WRITE-SUMMARY.
+           WRITE CONTROL-LINE FROM SPACES
+           MOVE 'TRANSACTIONS READ:'      TO CTL-SUM-LABEL
+           MOVE WS-READ-COUNT             TO CTL-SUM-COUNT
+           WRITE CONTROL-LINE FROM CTL-SUMMARY-LINE
+
+           MOVE 'TRANSACTIONS APPLIED:'   TO CTL-SUM-LABEL
+           MOVE WS-APPLIED-COUNT          TO CTL-SUM-COUNT
+           WRITE CONTROL-LINE FROM CTL-SUMMARY-LINE
+
+           MOVE 'TRANSACTIONS IN ERROR:'  TO CTL-SUM-LABEL
+           MOVE WS-ERROR-COUNT            TO CTL-SUM-COUNT
+           WRITE CONTROL-LINE FROM CTL-SUMMARY-LINE
+
+           MOVE 'SKIPPED - ALREADY APPLIED:' TO CTL-SUM-LABEL
+           MOVE WS-SKIPPED-COUNT          TO CTL-SUM-COUNT
+           WRITE CONTROL-LINE FROM CTL-SUMMARY-LINE.
+       3000-EXIT.
+           EXIT.
+
+       4000-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CONTROL-REPORT
+           DISPLAY 'CUSTBTCH: ' WS-APPLIED-COUNT ' TRANSACTIONS APPLIED'.
+       4000-EXIT.
+           EXIT.
