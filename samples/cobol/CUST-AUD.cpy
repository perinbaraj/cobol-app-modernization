@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: CUST-AUD
+      * PURPOSE: Before/after audit trail record for customer master
+      *          updates and deletes - one record per successful
+      *          REWRITE or DELETE against PROD.CUST.MASTER.
+      * USED BY: CUSTMGMT
+      ******************************************************************
+       01  CUST-AUDIT-RECORD.
+           05 AUD-TIMESTAMP        PIC 9(14).
+           05 AUD-TRANS-TYPE       PIC X(1).
+           05 AUD-CUST-ID          PIC X(10).
+           05 AUD-BEFORE-IMAGE     PIC X(295).
+           05 AUD-AFTER-IMAGE      PIC X(295).
