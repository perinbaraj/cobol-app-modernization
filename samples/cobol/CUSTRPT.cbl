@@ -0,0 +1,288 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTRPT
+      * AUTHOR: MIGRATION SAMPLE
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: Customer Master Report - reads the customer master
+      *          file sequentially and prints one detail line per
+      *          customer, with page breaks, subtotals by CUST-STATUS
+      *          and a final control total of CUST-BALANCE. Gives
+      *          month-end reviewers a printed/PDF snapshot of
+      *          PROD.CUST.MASTER without going through CUSTMGMT's
+      *          one-record-at-a-time inquiry.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+       AUTHOR. MIGRATION-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'PROD.CUST.MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'CUSTRPT.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUST-REC REPLACING CUST-DATA BY CUSTOMER-RECORD.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC X(2).
+           88 WS-SUCCESS               VALUE '00'.
+           88 WS-EOF                   VALUE '10'.
+
+       01  WS-REPORT-STATUS            PIC X(2).
+           88 WS-REPORT-OK             VALUE '00'.
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-RECORDS       VALUE 'Y'.
+
+       01  WS-PAGE-COUNT               PIC 9(4) COMP VALUE 0.
+       01  WS-LINE-COUNT               PIC 9(4) COMP VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(4) COMP VALUE 55.
+
+       01  WS-DETAIL-COUNT             PIC 9(7) COMP VALUE 0.
+       01  WS-GRAND-TOTAL-BALANCE      PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-STATUS-TOTALS.
+           05 WS-ACTIVE-COUNT          PIC 9(7) COMP VALUE 0.
+           05 WS-ACTIVE-BALANCE        PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-INACTIVE-COUNT        PIC 9(7) COMP VALUE 0.
+           05 WS-INACTIVE-BALANCE      PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-SUSPENDED-COUNT       PIC 9(7) COMP VALUE 0.
+           05 WS-SUSPENDED-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-OTHER-COUNT           PIC 9(7) COMP VALUE 0.
+           05 WS-OTHER-BALANCE         PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-TODAY                    PIC 9(8).
+       01  WS-CITY-LEN                 PIC 9(2) COMP.
+
+       01  HDG-LINE-1.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'CUSTOMER MASTER LIST'.
+           05 FILLER                   PIC X(40) VALUE SPACES.
+           05 FILLER                   PIC X(05) VALUE 'PAGE '.
+           05 HDG1-PAGE                 PIC ZZZ9.
+
+       01  HDG-LINE-2.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+           05 HDG2-DATE                 PIC 9(8).
+
+       01  HDG-LINE-3.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(10) VALUE 'CUST-ID'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE 'CUST-NAME'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE 'CITY/STATE'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE 'BALANCE'.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE 'STATUS'.
+
+       01  DTL-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 DTL-CUST-ID               PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-CUST-NAME             PIC X(30).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-CITY-STATE            PIC X(25).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-BALANCE               PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-STATUS                PIC X(06).
+
+       01  SUB-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 SUB-LABEL                 PIC X(22).
+           05 SUB-COUNT                 PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(06) VALUE ' CUST.'.
+           05 FILLER                   PIC X(10) VALUE '   BALANCE'.
+           05 SUB-BALANCE               PIC Z,ZZZ,ZZ9.99-.
+
+       01  TOT-LINE.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 FILLER                   PIC X(22)
+                                        VALUE 'GRAND TOTAL BALANCE:'.
+           05 TOT-BALANCE               PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-RECORDS
+               UNTIL WS-NO-MORE-RECORDS
+
+           PERFORM 3000-WRITE-TOTALS
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-SUCCESS
+               DISPLAY 'CUSTRPT: FAILED TO OPEN CUSTOMER FILE'
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY 'CUSTRPT: FAILED TO OPEN REPORT FILE'
+               CLOSE CUSTOMER-FILE
+               GOBACK
+           END-IF
+
+           PERFORM 2100-READ-CUSTOMER-REC.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2300-WRITE-HEADINGS
+           END-IF
+
+           PERFORM 2200-WRITE-DETAIL-LINE
+           PERFORM 2400-ACCUMULATE-TOTALS
+           PERFORM 2100-READ-CUSTOMER-REC.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CUSTOMER-REC.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE CUST-ID          TO DTL-CUST-ID
+           MOVE CUST-NAME        TO DTL-CUST-NAME
+           PERFORM 2250-COMPUTE-CITY-LEN
+           STRING CUST-CITY (1:WS-CITY-LEN) DELIMITED BY SIZE
+                  ', '                      DELIMITED BY SIZE
+                  CUST-STATE                DELIMITED BY SIZE
+               INTO DTL-CITY-STATE
+           MOVE CUST-BALANCE    TO DTL-BALANCE
+           EVALUATE TRUE
+               WHEN CUST-ACTIVE
+                   MOVE 'ACTIVE' TO DTL-STATUS
+               WHEN CUST-INACTIVE
+                   MOVE 'INACT' TO DTL-STATUS
+               WHEN CUST-SUSPENDED
+                   MOVE 'SUSP' TO DTL-STATUS
+               WHEN OTHER
+                   MOVE 'UNKWN' TO DTL-STATUS
+           END-EVALUATE
+
+           WRITE REPORT-LINE FROM DTL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      * Trims trailing spaces from CUST-CITY so the STRING above
+      * doesn't carry its fixed-width padding into the printed
+      * "city, state" column.
+       2250-COMPUTE-CITY-LEN.
+           PERFORM 2255-TRIM-CITY-TRAILING-SPACE
+               VARYING WS-CITY-LEN FROM 20 BY -1
+               UNTIL WS-CITY-LEN = 0
+                  OR CUST-CITY (WS-CITY-LEN:1) NOT = SPACE.
+       2250-EXIT.
+           EXIT.
+
+       2255-TRIM-CITY-TRAILING-SPACE.
+           CONTINUE.
+       2255-EXIT.
+           EXIT.
+
+       2300-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDG1-PAGE
+           MOVE WS-TODAY      TO HDG2-DATE
+
+           IF WS-PAGE-COUNT > 1
+               WRITE REPORT-LINE FROM SPACES
+           END-IF
+
+           WRITE REPORT-LINE FROM HDG-LINE-1
+           WRITE REPORT-LINE FROM HDG-LINE-2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDG-LINE-3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 5 TO WS-LINE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2400-ACCUMULATE-TOTALS.
+           ADD CUST-BALANCE TO WS-GRAND-TOTAL-BALANCE
+           EVALUATE TRUE
+               WHEN CUST-ACTIVE
+                   ADD 1 TO WS-ACTIVE-COUNT
+                   ADD CUST-BALANCE TO WS-ACTIVE-BALANCE
+               WHEN CUST-INACTIVE
+                   ADD 1 TO WS-INACTIVE-COUNT
+                   ADD CUST-BALANCE TO WS-INACTIVE-BALANCE
+               WHEN CUST-SUSPENDED
+                   ADD 1 TO WS-SUSPENDED-COUNT
+                   ADD CUST-BALANCE TO WS-SUSPENDED-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
+                   ADD CUST-BALANCE TO WS-OTHER-BALANCE
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+
+       3000-WRITE-TOTALS.
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'ACTIVE CUSTOMERS:'     TO SUB-LABEL
+           MOVE WS-ACTIVE-COUNT         TO SUB-COUNT
+           MOVE WS-ACTIVE-BALANCE       TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE 'INACTIVE CUSTOMERS:'   TO SUB-LABEL
+           MOVE WS-INACTIVE-COUNT       TO SUB-COUNT
+           MOVE WS-INACTIVE-BALANCE     TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE 'SUSPENDED CUSTOMERS:'  TO SUB-LABEL
+           MOVE WS-SUSPENDED-COUNT      TO SUB-COUNT
+           MOVE WS-SUSPENDED-BALANCE    TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           IF WS-OTHER-COUNT > 0
+               MOVE 'UNKNOWN STATUS:'   TO SUB-LABEL
+               MOVE WS-OTHER-COUNT      TO SUB-COUNT
+               MOVE WS-OTHER-BALANCE    TO SUB-BALANCE
+               WRITE REPORT-LINE FROM SUB-LINE
+           END-IF
+
+           WRITE REPORT-LINE FROM SPACES
+           MOVE WS-GRAND-TOTAL-BALANCE  TO TOT-BALANCE
+           WRITE REPORT-LINE FROM TOT-LINE.
+       3000-EXIT.
+           EXIT.
+
+       4000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'CUSTRPT: ' WS-DETAIL-COUNT ' CUSTOMERS PRINTED'.
+       4000-EXIT.
+           EXIT.
