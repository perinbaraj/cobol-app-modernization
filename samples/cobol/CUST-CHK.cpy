@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: CUST-CHK
+      * PURPOSE: Restart checkpoint record for the customer master
+      *          batch transaction driver - records the sequence
+      *          number of the last transaction successfully applied.
+      * USED BY: CUSTBTCH
+      ******************************************************************
+       01  CUST-CHECKPOINT.
+           05 CHK-LAST-SEQUENCE   PIC 9(8).
+           05 CHK-RECORDS-APPLIED PIC 9(8).
+           05 CHK-TIMESTAMP       PIC 9(14).
