@@ -17,10 +17,13 @@
               88 CUST-SUSPENDED   VALUE 'S'.
            05 CUST-LAST-UPDATE    PIC 9(8).
            05 CUST-PHONE-COUNT    PIC 9(2).
-           05 CUST-PHONES OCCURS 3 TIMES.
+           05 CUST-PHONES OCCURS 0 TO 9 TIMES
+                 DEPENDING ON CUST-PHONE-COUNT.
               10 PHONE-TYPE       PIC X(1).
                  88 PHONE-HOME    VALUE 'H'.
                  88 PHONE-WORK    VALUE 'W'.
                  88 PHONE-MOBILE  VALUE 'M'.
+                 88 PHONE-FAX     VALUE 'F'.
+                 88 PHONE-EMAIL   VALUE 'E'.
               10 PHONE-NUMBER     PIC X(15).
            05 FILLER              PIC X(23).
