@@ -0,0 +1,189 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTVAL
+      * AUTHOR: MIGRATION SAMPLE
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: Customer Record Edit Checks - called by CUSTMGMT's
+      *          5000-POPULATE-RECORD for every add and update to
+      *          validate CUSTOMER-RECORD before it is written to
+      *          PROD.CUST.MASTER. Checks CUST-STATE against a table
+      *          of valid two-letter state codes, CUST-ZIP for numeric
+      *          content, CUST-PHONES for valid PHONE-TYPE/PHONE-NUMBER
+      *          content (PHONE-NUMBER is exempt from the numeric check
+      *          when PHONE-TYPE is 'E' for an email address), and
+      *          CUST-BALANCE for an impossible negative balance on an
+      *          active account.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTVAL.
+       AUTHOR. MIGRATION-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALID-STATES.
+           05 FILLER               PIC X(50) VALUE
+              'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMO'.
+           05 FILLER               PIC X(50) VALUE
+              'MTNENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWY'.
+           05 FILLER               PIC X(08) VALUE 'DCPRVIGU'.
+       01  WS-STATE-TABLE REDEFINES WS-VALID-STATES.
+           05 WS-STATE-CODE        PIC X(2) OCCURS 54 TIMES.
+
+       01  WS-STATE-SUB            PIC 9(3) COMP.
+       01  WS-STATE-FOUND-SW       PIC X(1) VALUE 'N'.
+           88 WS-STATE-FOUND       VALUE 'Y'.
+
+       01  WS-PHONE-SUB            PIC 9(3) COMP.
+       01  WS-PHONE-LEN            PIC 9(2) COMP.
+       01  WS-ZIP-NUMERIC-SW       PIC X(1) VALUE 'N'.
+           88 WS-ZIP-IS-NUMERIC    VALUE 'Y'.
+
+       LINKAGE SECTION.
+           COPY CUST-REC REPLACING CUST-DATA BY LS-CUSTOMER-RECORD.
+
+       01  LS-RETURN-CODE          PIC 9(4).
+       01  LS-ERROR-MSG            PIC X(80).
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-RECORD
+                                 LS-RETURN-CODE
+                                 LS-ERROR-MSG.
+
+       0000-MAIN.
+           MOVE 0      TO LS-RETURN-CODE
+           MOVE SPACES TO LS-ERROR-MSG
+
+           PERFORM 1000-EDIT-STATE
+           IF LS-RETURN-CODE = 0
+               PERFORM 2000-EDIT-ZIP
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM 3000-EDIT-PHONES THRU 3000-EXIT
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM 4000-EDIT-BALANCE
+           END-IF
+
+           GOBACK.
+
+       1000-EDIT-STATE.
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           PERFORM 1100-SCAN-STATE-TABLE
+               VARYING WS-STATE-SUB FROM 1 BY 1
+               UNTIL WS-STATE-SUB > 54
+                  OR WS-STATE-FOUND
+
+           IF NOT WS-STATE-FOUND
+               MOVE 'INVALID CUST-STATE CODE' TO LS-ERROR-MSG
+               MOVE 1101 TO LS-RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-SCAN-STATE-TABLE.
+           IF WS-STATE-CODE (WS-STATE-SUB) = CUST-STATE
+               MOVE 'Y' TO WS-STATE-FOUND-SW
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-EDIT-ZIP.
+           MOVE 'Y' TO WS-ZIP-NUMERIC-SW
+
+           IF CUST-ZIP (1:5) NOT NUMERIC
+               MOVE 'N' TO WS-ZIP-NUMERIC-SW
+           ELSE
+      * CUST-ZIP (6:5) holds either nothing (bare 5-digit zip), a
+      * dashed +4 (DDDDD-DDDD), or an undashed 9-digit +4 left in a
+      * 10-byte field (so its last byte is a trailing space) - each
+      * needs its own slice checked for NUMERIC, not the raw 6:5 block.
+               EVALUATE TRUE
+                   WHEN CUST-ZIP (6:5) = SPACES
+                       CONTINUE
+                   WHEN CUST-ZIP (6:1) = '-'
+                       IF CUST-ZIP (7:4) NOT NUMERIC
+                           MOVE 'N' TO WS-ZIP-NUMERIC-SW
+                       END-IF
+                   WHEN CUST-ZIP (10:1) = SPACE
+                       IF CUST-ZIP (6:4) NOT NUMERIC
+                           MOVE 'N' TO WS-ZIP-NUMERIC-SW
+                       END-IF
+                   WHEN CUST-ZIP (6:5) NUMERIC
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'N' TO WS-ZIP-NUMERIC-SW
+               END-EVALUATE
+           END-IF
+
+           IF NOT WS-ZIP-IS-NUMERIC
+               MOVE 'INVALID CUST-ZIP - MUST BE NUMERIC' TO LS-ERROR-MSG
+               MOVE 2101 TO LS-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       3000-EDIT-PHONES.
+           IF CUST-PHONE-COUNT > 9
+               MOVE 'INVALID CUST-PHONE-COUNT' TO LS-ERROR-MSG
+               MOVE 3101 TO LS-RETURN-CODE
+               GO TO 3000-EXIT
+           END-IF
+
+           PERFORM 3100-EDIT-ONE-PHONE THRU 3100-EXIT
+               VARYING WS-PHONE-SUB FROM 1 BY 1
+               UNTIL WS-PHONE-SUB > CUST-PHONE-COUNT
+                  OR LS-RETURN-CODE NOT = 0.
+       3000-EXIT.
+           EXIT.
+
+       3100-EDIT-ONE-PHONE.
+           IF PHONE-TYPE (WS-PHONE-SUB) NOT = 'H'
+              AND PHONE-TYPE (WS-PHONE-SUB) NOT = 'W'
+              AND PHONE-TYPE (WS-PHONE-SUB) NOT = 'M'
+              AND PHONE-TYPE (WS-PHONE-SUB) NOT = 'F'
+              AND PHONE-TYPE (WS-PHONE-SUB) NOT = 'E'
+               MOVE 'INVALID PHONE-TYPE' TO LS-ERROR-MSG
+               MOVE 3102 TO LS-RETURN-CODE
+               GO TO 3100-EXIT
+           END-IF
+
+           IF PHONE-TYPE (WS-PHONE-SUB) NOT = 'E'
+               PERFORM 3150-COMPUTE-PHONE-LEN THRU 3150-EXIT
+               IF WS-PHONE-LEN = 0
+                  OR PHONE-NUMBER (WS-PHONE-SUB) (1:WS-PHONE-LEN)
+                        NOT NUMERIC
+                   MOVE 'INVALID PHONE-NUMBER - MUST BE NUMERIC'
+                       TO LS-ERROR-MSG
+                   MOVE 3103 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      * Trims trailing spaces from the current PHONE-NUMBER so the
+      * NUMERIC test above isn't run against a left-justified number's
+      * fixed-width padding (spaces aren't digits, so PHONE-NUMBER as a
+      * whole almost never tests NUMERIC).
+       3150-COMPUTE-PHONE-LEN.
+           PERFORM 3155-TRIM-PHONE-TRAILING-SPACE
+               VARYING WS-PHONE-LEN FROM 15 BY -1
+               UNTIL WS-PHONE-LEN = 0
+                  OR PHONE-NUMBER (WS-PHONE-SUB) (WS-PHONE-LEN:1)
+                        NOT = SPACE.
+       3150-EXIT.
+           EXIT.
+
+       3155-TRIM-PHONE-TRAILING-SPACE.
+           CONTINUE.
+       3155-EXIT.
+           EXIT.
+
+       4000-EDIT-BALANCE.
+           IF CUST-BALANCE < 0
+              AND CUST-STATUS = 'A'
+               MOVE 'NEGATIVE BALANCE NOT ALLOWED FOR ACTIVE ACCOUNT'
+                   TO LS-ERROR-MSG
+               MOVE 4101 TO LS-RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
