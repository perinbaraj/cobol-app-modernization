@@ -0,0 +1,352 @@
+      ******************************************************************
+      * PROGRAM-ID: CUSTAGE
+      * AUTHOR: MIGRATION SAMPLE
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: Customer Balance Aging and GL Reconciliation Report -
+      *          reads the customer master file sequentially, ages
+      *          each customer's balance off CUST-LAST-UPDATE into
+      *          CURRENT/30/60/90-plus day buckets, and totals balances
+      *          by CUST-STATUS so the total can be tied back to the
+      *          general ledger control account for customer
+      *          receivables. Companion to CUSTRPT, which lists detail
+      *          rather than aging/GL totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+       AUTHOR. MIGRATION-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'PROD.CUST.MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'CUSTAGE.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUST-REC REPLACING CUST-DATA BY CUSTOMER-RECORD.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC X(2).
+           88 WS-SUCCESS                VALUE '00'.
+           88 WS-EOF                    VALUE '10'.
+
+       01  WS-REPORT-STATUS             PIC X(2).
+           88 WS-REPORT-OK              VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-RECORDS        VALUE 'Y'.
+
+       01  WS-PAGE-COUNT                PIC 9(4) COMP VALUE 0.
+       01  WS-LINE-COUNT                PIC 9(4) COMP VALUE 99.
+       01  WS-LINES-PER-PAGE            PIC 9(4) COMP VALUE 55.
+
+       01  WS-DETAIL-COUNT              PIC 9(7) COMP VALUE 0.
+       01  WS-GRAND-TOTAL-BALANCE       PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-TODAY                     PIC 9(8).
+       01  WS-TODAY-DAYS                PIC 9(9) COMP VALUE 0.
+       01  WS-UPDATE-DAYS                PIC 9(9) COMP.
+       01  WS-DAYS-OLD                   PIC S9(7) COMP.
+
+      * Aging buckets - CUST-LAST-UPDATE is compared to today using
+      * FUNCTION INTEGER-OF-DATE rather than raw subtraction, since a
+      * straight subtraction of two YYYYMMDD values gives the wrong
+      * answer across a month or year boundary.
+       01  WS-AGE-TOTALS.
+           05 WS-CURRENT-COUNT          PIC 9(7) COMP VALUE 0.
+           05 WS-CURRENT-BALANCE        PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-AGE-30-COUNT           PIC 9(7) COMP VALUE 0.
+           05 WS-AGE-30-BALANCE         PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-AGE-60-COUNT           PIC 9(7) COMP VALUE 0.
+           05 WS-AGE-60-BALANCE         PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-AGE-90-COUNT           PIC 9(7) COMP VALUE 0.
+           05 WS-AGE-90-BALANCE         PIC S9(9)V99 COMP-3 VALUE 0.
+
+      * GL reconciliation totals - balance by CUST-STATUS, the same
+      * breakdown the general ledger control accounts are kept by.
+       01  WS-GL-TOTALS.
+           05 WS-GL-ACTIVE-COUNT        PIC 9(7) COMP VALUE 0.
+           05 WS-GL-ACTIVE-BALANCE      PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-GL-INACTIVE-COUNT      PIC 9(7) COMP VALUE 0.
+           05 WS-GL-INACTIVE-BALANCE    PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-GL-SUSPENDED-COUNT     PIC 9(7) COMP VALUE 0.
+           05 WS-GL-SUSPENDED-BALANCE   PIC S9(9)V99 COMP-3 VALUE 0.
+           05 WS-GL-OTHER-COUNT         PIC 9(7) COMP VALUE 0.
+           05 WS-GL-OTHER-BALANCE       PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  HDG-LINE-1.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FILLER                    PIC X(30)
+              VALUE 'CUSTOMER BALANCE AGING REPORT'.
+           05 FILLER                    PIC X(30) VALUE SPACES.
+           05 FILLER                    PIC X(05) VALUE 'PAGE '.
+           05 HDG1-PAGE                  PIC ZZZ9.
+
+       01  HDG-LINE-2.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FILLER                    PIC X(10) VALUE 'RUN DATE: '.
+           05 HDG2-DATE                  PIC 9(8).
+
+       01  HDG-LINE-3.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FILLER                    PIC X(10) VALUE 'CUST-ID'.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 FILLER                    PIC X(30) VALUE 'CUST-NAME'.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 FILLER                    PIC X(15) VALUE 'BALANCE'.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 FILLER                    PIC X(12) VALUE 'LAST UPDATE'.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE 'AGE BUCKET'.
+
+       01  DTL-LINE.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 DTL-CUST-ID                PIC X(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DTL-CUST-NAME              PIC X(30).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DTL-BALANCE                PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DTL-LAST-UPDATE             PIC 9(8).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DTL-AGE-BUCKET              PIC X(10).
+
+       01  SUB-LINE.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 SUB-LABEL                  PIC X(22).
+           05 SUB-COUNT                  PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(06) VALUE ' CUST.'.
+           05 FILLER                    PIC X(10) VALUE '   BALANCE'.
+           05 SUB-BALANCE                PIC Z,ZZZ,ZZ9.99-.
+
+       01  TOT-LINE.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FILLER                    PIC X(22)
+              VALUE 'GRAND TOTAL BALANCE:'.
+           05 TOT-BALANCE                PIC Z,ZZZ,ZZ9.99-.
+
+       01  SECTION-HEADING.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 SEC-TITLE                  PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-RECORDS
+               UNTIL WS-NO-MORE-RECORDS
+
+           PERFORM 3000-WRITE-AGE-TOTALS
+           PERFORM 3500-WRITE-GL-TOTALS
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-DAYS = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-SUCCESS
+               DISPLAY 'CUSTAGE: FAILED TO OPEN CUSTOMER FILE'
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY 'CUSTAGE: FAILED TO OPEN REPORT FILE'
+               CLOSE CUSTOMER-FILE
+               GOBACK
+           END-IF
+
+           PERFORM 2100-READ-CUSTOMER-REC.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2300-WRITE-HEADINGS
+           END-IF
+
+           PERFORM 2150-COMPUTE-AGE
+           PERFORM 2200-WRITE-DETAIL-LINE
+           PERFORM 2400-ACCUMULATE-AGE-TOTALS
+           PERFORM 2500-ACCUMULATE-GL-TOTALS
+           PERFORM 2100-READ-CUSTOMER-REC.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CUSTOMER-REC.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2150-COMPUTE-AGE.
+           COMPUTE WS-UPDATE-DAYS =
+               FUNCTION INTEGER-OF-DATE(CUST-LAST-UPDATE)
+           COMPUTE WS-DAYS-OLD = WS-TODAY-DAYS - WS-UPDATE-DAYS.
+       2150-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE CUST-ID          TO DTL-CUST-ID
+           MOVE CUST-NAME        TO DTL-CUST-NAME
+           MOVE CUST-BALANCE     TO DTL-BALANCE
+           MOVE CUST-LAST-UPDATE TO DTL-LAST-UPDATE
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD < 30
+                   MOVE 'CURRENT'  TO DTL-AGE-BUCKET
+               WHEN WS-DAYS-OLD < 60
+                   MOVE '30-59'    TO DTL-AGE-BUCKET
+               WHEN WS-DAYS-OLD < 90
+                   MOVE '60-89'    TO DTL-AGE-BUCKET
+               WHEN OTHER
+                   MOVE '90-PLUS'  TO DTL-AGE-BUCKET
+           END-EVALUATE
+
+           WRITE REPORT-LINE FROM DTL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDG1-PAGE
+           MOVE WS-TODAY      TO HDG2-DATE
+
+           IF WS-PAGE-COUNT > 1
+               WRITE REPORT-LINE FROM SPACES
+           END-IF
+
+           WRITE REPORT-LINE FROM HDG-LINE-1
+           WRITE REPORT-LINE FROM HDG-LINE-2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDG-LINE-3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 5 TO WS-LINE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2400-ACCUMULATE-AGE-TOTALS.
+           ADD CUST-BALANCE TO WS-GRAND-TOTAL-BALANCE
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD < 30
+                   ADD 1 TO WS-CURRENT-COUNT
+                   ADD CUST-BALANCE TO WS-CURRENT-BALANCE
+               WHEN WS-DAYS-OLD < 60
+                   ADD 1 TO WS-AGE-30-COUNT
+                   ADD CUST-BALANCE TO WS-AGE-30-BALANCE
+               WHEN WS-DAYS-OLD < 90
+                   ADD 1 TO WS-AGE-60-COUNT
+                   ADD CUST-BALANCE TO WS-AGE-60-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-90-COUNT
+                   ADD CUST-BALANCE TO WS-AGE-90-BALANCE
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+
+       2500-ACCUMULATE-GL-TOTALS.
+           EVALUATE TRUE
+               WHEN CUST-ACTIVE
+                   ADD 1 TO WS-GL-ACTIVE-COUNT
+                   ADD CUST-BALANCE TO WS-GL-ACTIVE-BALANCE
+               WHEN CUST-INACTIVE
+                   ADD 1 TO WS-GL-INACTIVE-COUNT
+                   ADD CUST-BALANCE TO WS-GL-INACTIVE-BALANCE
+               WHEN CUST-SUSPENDED
+                   ADD 1 TO WS-GL-SUSPENDED-COUNT
+                   ADD CUST-BALANCE TO WS-GL-SUSPENDED-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-GL-OTHER-COUNT
+                   ADD CUST-BALANCE TO WS-GL-OTHER-BALANCE
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.
+
+       3000-WRITE-AGE-TOTALS.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 'BALANCE AGING SUMMARY'     TO SEC-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADING
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'CURRENT (0-29 DAYS):'      TO SUB-LABEL
+           MOVE WS-CURRENT-COUNT            TO SUB-COUNT
+           MOVE WS-CURRENT-BALANCE          TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE '30-59 DAYS:'               TO SUB-LABEL
+           MOVE WS-AGE-30-COUNT             TO SUB-COUNT
+           MOVE WS-AGE-30-BALANCE           TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE '60-89 DAYS:'               TO SUB-LABEL
+           MOVE WS-AGE-60-COUNT             TO SUB-COUNT
+           MOVE WS-AGE-60-BALANCE           TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE '90 DAYS AND OVER:'         TO SUB-LABEL
+           MOVE WS-AGE-90-COUNT             TO SUB-COUNT
+           MOVE WS-AGE-90-BALANCE           TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE.
+       3000-EXIT.
+           EXIT.
+
+       3500-WRITE-GL-TOTALS.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 'GL RECONCILIATION BY STATUS' TO SEC-TITLE
+           WRITE REPORT-LINE FROM SECTION-HEADING
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'ACTIVE CUSTOMERS:'         TO SUB-LABEL
+           MOVE WS-GL-ACTIVE-COUNT          TO SUB-COUNT
+           MOVE WS-GL-ACTIVE-BALANCE        TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE 'INACTIVE CUSTOMERS:'       TO SUB-LABEL
+           MOVE WS-GL-INACTIVE-COUNT        TO SUB-COUNT
+           MOVE WS-GL-INACTIVE-BALANCE      TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           MOVE 'SUSPENDED CUSTOMERS:'      TO SUB-LABEL
+           MOVE WS-GL-SUSPENDED-COUNT       TO SUB-COUNT
+           MOVE WS-GL-SUSPENDED-BALANCE     TO SUB-BALANCE
+           WRITE REPORT-LINE FROM SUB-LINE
+
+           IF WS-GL-OTHER-COUNT > 0
+               MOVE 'UNKNOWN STATUS:'       TO SUB-LABEL
+               MOVE WS-GL-OTHER-COUNT       TO SUB-COUNT
+               MOVE WS-GL-OTHER-BALANCE     TO SUB-BALANCE
+               WRITE REPORT-LINE FROM SUB-LINE
+           END-IF
+
+           WRITE REPORT-LINE FROM SPACES
+           MOVE WS-GRAND-TOTAL-BALANCE      TO TOT-BALANCE
+           WRITE REPORT-LINE FROM TOT-LINE.
+       3500-EXIT.
+           EXIT.
+
+       4000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'CUSTAGE: ' WS-DETAIL-COUNT ' CUSTOMERS AGED'.
+       4000-EXIT.
+           EXIT.
